@@ -0,0 +1,158 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Stand-alone sort utility for the ARQCAD cadastro file.
+      *          Orders the cadastro by WS-ARQ-NAME (alphabetical
+      *          listing) or by WS-ARQ-AGE (age-bracket analysis),
+      *          selected by the ARQSRT_KEY environment variable.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             ARQSRT.
+      *
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQIN ASSIGN TO WS-ARQIN-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ARQ-COD
+           FILE STATUS IS WS-STATUS-IN.
+      *
+           SELECT ARQORD ASSIGN TO WS-ARQORD-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-OUT.
+      *
+           SELECT SORT-FILE ASSIGN TO "SORTWK01".
+      *
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  ARQIN.
+           COPY ARQINREC.
+      *
+       FD  ARQORD.
+       01  ORD-LINE            PIC X(30).
+      *
+       SD  SORT-FILE.
+       01  SORT-REC.
+           05 SORT-NAME        PIC X(15).
+           05 SORT-AGE         PIC 99.
+           05 SORT-COD         PIC 9(04).
+      *
+       WORKING-STORAGE         SECTION.
+      *  ORGANIZACAO DO ARQUIVO
+       01  WS-ARQIN.
+           05 WS-ARQ-COD          PIC 9(04) VALUE ZEROS.
+           05 WS-ARQ-NAME         PIC X(15) VALUE SPACES.
+           05 WS-ARQ-AGE          PIC 99    VALUE ZEROS.
+      *
+      * CONTROLE DOS ARQUIVOS
+       77  EOF-ARQ                PIC A     VALUE 'N'.
+       77  WS-STATUS-IN           PIC XX.
+       77  WS-STATUS-OUT          PIC XX.
+      *
+      * PARAMETRO DE ORDENACAO
+       77  WS-SORT-KEY            PIC X(04) VALUE "NAME".
+      *
+      * LOCALIZACAO DO DATASET (PARAMETRO JCL / VARIAVEL DE AMBIENTE)
+       77  WS-ARQIN-DSN           PIC X(100) VALUE SPACES.
+       01  WS-ARQIN-DSN-DEFAULT   PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQCAD.DAT".
+       77  WS-ARQORD-DSN          PIC X(100) VALUE SPACES.
+       01  WS-ARQORD-DSN-DEFAULT  PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQORD.txt".
+      *
+      * LINHA DE SAIDA
+       01  WS-DETAIL-LINE.
+           05 WS-DET-NAME         PIC X(15).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WS-DET-AGE          PIC ZZ9.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WS-DET-COD          PIC 9999.
+      *
+      * CONTROLE DE ERROS
+       77  WS-ABEND-CODE          PIC XX    VALUE SPACES.
+       77  WS-ABEND-MESSAGE       PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 050-GET-PARM.
+           IF WS-SORT-KEY EQUAL "AGE"
+               SORT SORT-FILE
+                   ON ASCENDING KEY SORT-AGE
+                   ON ASCENDING KEY SORT-NAME
+                   INPUT PROCEDURE IS 200-RELEASE-RECORDS
+                   OUTPUT PROCEDURE IS 300-RETURN-RECORDS
+           ELSE
+               SORT SORT-FILE
+                   ON ASCENDING KEY SORT-NAME
+                   INPUT PROCEDURE IS 200-RELEASE-RECORDS
+                   OUTPUT PROCEDURE IS 300-RETURN-RECORDS
+           END-IF.
+           STOP RUN.
+
+       050-GET-PARM.
+           ACCEPT WS-SORT-KEY FROM ENVIRONMENT "ARQSRT_KEY".
+           IF WS-SORT-KEY NOT EQUAL "AGE"
+               MOVE "NAME" TO WS-SORT-KEY
+           END-IF.
+           ACCEPT WS-ARQIN-DSN FROM ENVIRONMENT "ARQIN_DSN".
+           IF WS-ARQIN-DSN EQUAL SPACES
+               MOVE WS-ARQIN-DSN-DEFAULT TO WS-ARQIN-DSN
+           END-IF.
+           ACCEPT WS-ARQORD-DSN FROM ENVIRONMENT "ARQORD_DSN".
+           IF WS-ARQORD-DSN EQUAL SPACES
+               MOVE WS-ARQORD-DSN-DEFAULT TO WS-ARQORD-DSN
+           END-IF.
+
+       200-RELEASE-RECORDS.
+           OPEN INPUT ARQIN.
+           IF WS-STATUS-IN NOT EQUAL '00'
+               MOVE WS-STATUS-IN           TO WS-ABEND-CODE
+               MOVE "FILE ARQIN IO/ERROR"  TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL EOF-ARQ EQUAL 'Y'
+               READ ARQIN INTO WS-ARQIN
+                   AT END
+                       MOVE 'Y' TO EOF-ARQ
+                   NOT AT END
+                       MOVE WS-ARQ-NAME TO SORT-NAME
+                       MOVE WS-ARQ-AGE  TO SORT-AGE
+                       MOVE WS-ARQ-COD  TO SORT-COD
+                       RELEASE SORT-REC
+               END-READ
+           END-PERFORM.
+           CLOSE ARQIN.
+
+       300-RETURN-RECORDS.
+           OPEN OUTPUT ARQORD.
+           IF WS-STATUS-OUT NOT EQUAL '00'
+               MOVE WS-STATUS-OUT          TO WS-ABEND-CODE
+               MOVE "FILE ARQORD IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND
+               STOP RUN
+           END-IF.
+           MOVE 'N' TO EOF-ARQ.
+           PERFORM UNTIL EOF-ARQ EQUAL 'Y'
+               RETURN SORT-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-ARQ
+                   NOT AT END
+                       MOVE SORT-NAME TO WS-DET-NAME
+                       MOVE SORT-AGE  TO WS-DET-AGE
+                       MOVE SORT-COD  TO WS-DET-COD
+                       MOVE WS-DETAIL-LINE TO ORD-LINE
+                       WRITE ORD-LINE
+               END-RETURN
+           END-PERFORM.
+           CLOSE ARQORD.
+
+       900-ABEND                  SECTION.
+           DISPLAY "***************************************************"
+           DISPLAY "****************  ABEND ROUTINE  ******************"
+           DISPLAY "* ABEND CODE: " WS-ABEND-CODE.
+
+       END PROGRAM ARQSRT.
