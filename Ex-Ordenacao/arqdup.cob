@@ -0,0 +1,188 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Duplicate-COD check. ARQCAD itself cannot hold a
+      *          duplicate WS-ARQ-COD any more (it is INDEXED, keyed on
+      *          ARQ-COD, since the file was reorganized), so a repeated
+      *          code can only slip in further upstream, in the daily
+      *          arrivals batch (ARQIN.txt) before it is ever loaded
+      *          through ARQMNT. This sorts that batch by COD and flags
+      *          repeats to an exception report before the batch is fed
+      *          to the load/listing job, instead of letting ARQMNT
+      *          reject duplicates one add-transaction at a time with no
+      *          single place to review them.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             ARQDUP.
+      *
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQBATCH ASSIGN TO WS-ARQBATCH-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-IN.
+      *
+           SELECT ARQDUPX ASSIGN TO WS-ARQDUPX-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-OUT.
+      *
+           SELECT SORT-FILE ASSIGN TO "SORTWK02".
+      *
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  ARQBATCH.
+           COPY ARQINREC.
+      *
+       FD  ARQDUPX.
+       01  DUPX-LINE           PIC X(30).
+      *
+       SD  SORT-FILE.
+       01  SORT-REC.
+           05 SORT-COD         PIC 9(04).
+           05 SORT-NAME        PIC X(15).
+           05 SORT-AGE         PIC 99.
+      *
+       WORKING-STORAGE         SECTION.
+      *  ORGANIZACAO DO ARQUIVO
+       01  WS-ARQIN.
+           05 WS-ARQ-COD          PIC 9(04) VALUE ZEROS.
+           05 WS-ARQ-NAME         PIC X(15) VALUE SPACES.
+           05 WS-ARQ-AGE          PIC 99    VALUE ZEROS.
+      *
+      * CONTROLE DOS ARQUIVOS
+       77  EOF-ARQ                PIC A     VALUE 'N'.
+       77  WS-STATUS-IN           PIC XX.
+       77  WS-STATUS-OUT          PIC XX.
+      *
+      * LOCALIZACAO DO DATASET (PARAMETRO JCL / VARIAVEL DE AMBIENTE)
+       77  WS-ARQBATCH-DSN        PIC X(100) VALUE SPACES.
+       01  WS-ARQBATCH-DSN-DEFAULT PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQIN.txt".
+       77  WS-ARQDUPX-DSN          PIC X(100) VALUE SPACES.
+       01  WS-ARQDUPX-DSN-DEFAULT  PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQDUPX.txt".
+      *
+      * CONTROLE DE DUPLICIDADE
+       77  WS-FIRST-REC           PIC A     VALUE 'Y'.
+       77  WS-PREV-COD            PIC 9(04) VALUE ZEROS.
+       77  WS-PREV-NAME           PIC X(15) VALUE SPACES.
+       77  WS-PREV-AGE            PIC 99    VALUE ZEROS.
+       77  WS-DUP-FLAGGED         PIC A     VALUE 'N'.
+       77  WS-DUP-COUNT           PIC 9(06) VALUE ZEROS.
+      *
+      * LAYOUT DO REGISTRO DE EXCECAO
+       01  WS-DUPX-REC.
+           05 WS-DUPX-COD         PIC 9(04).
+           05 WS-DUPX-NAME        PIC X(15).
+           05 WS-DUPX-AGE         PIC 99.
+           05 FILLER              PIC X     VALUE SPACES.
+           05 WS-DUPX-REASON      PIC X(08) VALUE SPACES.
+      *
+      * CONTROLE DE ERROS
+       77  WS-ABEND-CODE          PIC XX    VALUE SPACES.
+       77  WS-ABEND-MESSAGE       PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 050-GET-DSN-PARM.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-COD
+               INPUT PROCEDURE IS 200-RELEASE-RECORDS
+               OUTPUT PROCEDURE IS 300-CHECK-DUPLICATES.
+           DISPLAY "DUPLICATE CODES FOUND: " WS-DUP-COUNT.
+           STOP RUN.
+
+       050-GET-DSN-PARM.
+           ACCEPT WS-ARQBATCH-DSN FROM ENVIRONMENT "ARQBATCH_DSN".
+           IF WS-ARQBATCH-DSN EQUAL SPACES
+               MOVE WS-ARQBATCH-DSN-DEFAULT TO WS-ARQBATCH-DSN
+           END-IF.
+           ACCEPT WS-ARQDUPX-DSN FROM ENVIRONMENT "ARQDUPX_DSN".
+           IF WS-ARQDUPX-DSN EQUAL SPACES
+               MOVE WS-ARQDUPX-DSN-DEFAULT TO WS-ARQDUPX-DSN
+           END-IF.
+
+       200-RELEASE-RECORDS.
+           OPEN INPUT ARQBATCH.
+           IF WS-STATUS-IN NOT EQUAL '00'
+               MOVE WS-STATUS-IN             TO WS-ABEND-CODE
+               MOVE "FILE ARQBATCH IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL EOF-ARQ EQUAL 'Y'
+               READ ARQBATCH INTO WS-ARQIN
+                   AT END
+                       MOVE 'Y' TO EOF-ARQ
+                   NOT AT END
+                       MOVE WS-ARQ-COD  TO SORT-COD
+                       MOVE WS-ARQ-NAME TO SORT-NAME
+                       MOVE WS-ARQ-AGE  TO SORT-AGE
+                       RELEASE SORT-REC
+               END-READ
+           END-PERFORM.
+           CLOSE ARQBATCH.
+
+       300-CHECK-DUPLICATES.
+           OPEN OUTPUT ARQDUPX.
+           IF WS-STATUS-OUT NOT EQUAL '00'
+               MOVE WS-STATUS-OUT           TO WS-ABEND-CODE
+               MOVE "FILE ARQDUPX IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND
+               STOP RUN
+           END-IF.
+           MOVE 'N' TO EOF-ARQ.
+           PERFORM UNTIL EOF-ARQ EQUAL 'Y'
+               RETURN SORT-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-ARQ
+                   NOT AT END
+                       PERFORM 310-COMPARE-TO-PREVIOUS
+               END-RETURN
+           END-PERFORM.
+           CLOSE ARQDUPX.
+
+       310-COMPARE-TO-PREVIOUS.
+           IF WS-FIRST-REC EQUAL 'Y'
+               MOVE 'N' TO WS-FIRST-REC
+           ELSE
+               IF SORT-COD EQUAL WS-PREV-COD
+                   IF WS-DUP-FLAGGED EQUAL 'N'
+                       MOVE 'Y' TO WS-DUP-FLAGGED
+                       PERFORM 320-WRITE-PREVIOUS
+                   END-IF
+                   PERFORM 330-WRITE-CURRENT
+               ELSE
+                   MOVE 'N' TO WS-DUP-FLAGGED
+               END-IF
+           END-IF.
+           MOVE SORT-COD  TO WS-PREV-COD.
+           MOVE SORT-NAME TO WS-PREV-NAME.
+           MOVE SORT-AGE  TO WS-PREV-AGE.
+
+       320-WRITE-PREVIOUS.
+           MOVE WS-PREV-COD   TO WS-DUPX-COD.
+           MOVE WS-PREV-NAME  TO WS-DUPX-NAME.
+           MOVE WS-PREV-AGE   TO WS-DUPX-AGE.
+           MOVE "DUP-COD"     TO WS-DUPX-REASON.
+           MOVE WS-DUPX-REC   TO DUPX-LINE.
+           WRITE DUPX-LINE.
+           ADD 1 TO WS-DUP-COUNT.
+
+       330-WRITE-CURRENT.
+           MOVE SORT-COD      TO WS-DUPX-COD.
+           MOVE SORT-NAME     TO WS-DUPX-NAME.
+           MOVE SORT-AGE      TO WS-DUPX-AGE.
+           MOVE "DUP-COD"     TO WS-DUPX-REASON.
+           MOVE WS-DUPX-REC   TO DUPX-LINE.
+           WRITE DUPX-LINE.
+           ADD 1 TO WS-DUP-COUNT.
+
+       900-ABEND                  SECTION.
+           DISPLAY "***************************************************"
+           DISPLAY "****************  ABEND ROUTINE  ******************"
+           DISPLAY "* ABEND CODE: " WS-ABEND-CODE.
+
+       END PROGRAM ARQDUP.
