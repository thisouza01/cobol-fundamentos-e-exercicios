@@ -0,0 +1,181 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Transaction-driven add/change/delete maintenance
+      *          against the ARQCAD cadastro file (indexed by
+      *          ARQ-COD), so a single correction does not require
+      *          regenerating the whole ARQIN.txt flat file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             ARQMNT.
+      *
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQIN ASSIGN TO WS-ARQIN-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ARQ-COD
+           FILE STATUS IS WS-STATUS-IN.
+      *
+           SELECT ARQTRN ASSIGN TO WS-ARQTRN-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-TRN.
+      *
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  ARQIN.
+           COPY ARQINREC.
+      *
+       FD  ARQTRN.
+       01  ARQ-TRN-LINE        PIC X(22).
+      *
+       WORKING-STORAGE         SECTION.
+      *  AREA DE TRABALHO DA TRANSACAO
+           COPY ARQTRNREC.
+      *
+      * CONTROLE DOS ARQUIVOS
+       77  EOF-TRN                PIC A     VALUE 'N'.
+       77  WS-STATUS-IN           PIC XX.
+       77  WS-STATUS-TRN          PIC XX.
+      *
+      * LOCALIZACAO DO DATASET (PARAMETRO JCL / VARIAVEL DE AMBIENTE)
+       77  WS-ARQIN-DSN           PIC X(100) VALUE SPACES.
+       01  WS-ARQIN-DSN-DEFAULT   PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQCAD.DAT".
+       77  WS-ARQTRN-DSN          PIC X(100) VALUE SPACES.
+       01  WS-ARQTRN-DSN-DEFAULT  PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQTRN.txt".
+      *
+      * CONTADORES DE TRANSACOES
+       77  WS-TOTAL-TRN           PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-ADD-OK        PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-CHG-OK        PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-DEL-OK        PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-REJECT        PIC 9(06) VALUE ZEROS.
+      *
+      * CONTROLE DE ERROS
+       77  WS-ABEND-CODE          PIC XX    VALUE SPACES.
+       77  WS-ABEND-MESSAGE       PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 050-GET-DSN-PARM.
+           PERFORM 100-OPEN-FILE.
+           PERFORM UNTIL EOF-TRN EQUAL 'Y'
+               PERFORM 200-PROCESS-FILE
+           END-PERFORM.
+           PERFORM 700-WRITE-TOTALS.
+           PERFORM 999-CLOSE-FILE.
+           STOP RUN.
+
+       050-GET-DSN-PARM.
+           ACCEPT WS-ARQIN-DSN FROM ENVIRONMENT "ARQIN_DSN".
+           IF WS-ARQIN-DSN EQUAL SPACES
+               MOVE WS-ARQIN-DSN-DEFAULT TO WS-ARQIN-DSN
+           END-IF.
+           ACCEPT WS-ARQTRN-DSN FROM ENVIRONMENT "ARQTRN_DSN".
+           IF WS-ARQTRN-DSN EQUAL SPACES
+               MOVE WS-ARQTRN-DSN-DEFAULT TO WS-ARQTRN-DSN
+           END-IF.
+
+       100-OPEN-FILE.
+           OPEN I-O ARQIN.
+           IF WS-STATUS-IN NOT EQUAL '00'
+               MOVE WS-STATUS-IN           TO WS-ABEND-CODE
+               MOVE "FILE ARQIN IO/ERROR"  TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND THRU 999-CLOSE-FILE
+               STOP RUN
+           END-IF.
+           OPEN INPUT ARQTRN.
+           IF WS-STATUS-TRN NOT EQUAL '00'
+               MOVE WS-STATUS-TRN          TO WS-ABEND-CODE
+               MOVE "FILE ARQTRN IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND THRU 999-CLOSE-FILE
+               STOP RUN
+           END-IF.
+
+       200-PROCESS-FILE.
+           READ ARQTRN INTO ARQ-TRN-REC
+               AT END
+                   MOVE 'Y' TO EOF-TRN
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-TRN
+                   EVALUATE TRUE
+                       WHEN ARQ-TRN-ADD
+                           PERFORM 210-ADD-RECORD
+                       WHEN ARQ-TRN-CHANGE
+                           PERFORM 220-CHANGE-RECORD
+                       WHEN ARQ-TRN-DELETE
+                           PERFORM 230-DELETE-RECORD
+                       WHEN OTHER
+                           ADD 1 TO WS-TOTAL-REJECT
+                           DISPLAY "REJECTED - INVALID ACTION: "
+                               ARQ-TRN-ACTION " COD: " ARQ-TRN-COD
+                   END-EVALUATE
+           END-READ.
+
+       210-ADD-RECORD.
+           MOVE ARQ-TRN-COD       TO ARQ-COD.
+           MOVE ARQ-TRN-NAME      TO ARQ-NAME.
+           MOVE ARQ-TRN-AGE       TO ARQ-AGE.
+           WRITE ARQ-REC
+               INVALID KEY
+                   ADD 1 TO WS-TOTAL-REJECT
+                   DISPLAY "REJECTED - DUPLICATE COD: " ARQ-TRN-COD
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-ADD-OK
+                   DISPLAY "ADDED      COD: " ARQ-TRN-COD
+           END-WRITE.
+
+       220-CHANGE-RECORD.
+           MOVE ARQ-TRN-COD       TO ARQ-COD.
+           READ ARQIN
+               INVALID KEY
+                   ADD 1 TO WS-TOTAL-REJECT
+                   DISPLAY "REJECTED - COD NOT FOUND: " ARQ-TRN-COD
+               NOT INVALID KEY
+                   MOVE ARQ-TRN-NAME  TO ARQ-NAME
+                   MOVE ARQ-TRN-AGE   TO ARQ-AGE
+                   REWRITE ARQ-REC
+                       INVALID KEY
+                           ADD 1 TO WS-TOTAL-REJECT
+                           DISPLAY "REJECTED - REWRITE FAILED: "
+                               ARQ-TRN-COD
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-CHG-OK
+                           DISPLAY "CHANGED    COD: " ARQ-TRN-COD
+                   END-REWRITE
+           END-READ.
+
+       230-DELETE-RECORD.
+           MOVE ARQ-TRN-COD       TO ARQ-COD.
+           DELETE ARQIN
+               INVALID KEY
+                   ADD 1 TO WS-TOTAL-REJECT
+                   DISPLAY "REJECTED - COD NOT FOUND: " ARQ-TRN-COD
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-DEL-OK
+                   DISPLAY "DELETED    COD: " ARQ-TRN-COD
+           END-DELETE.
+
+       700-WRITE-TOTALS.
+           DISPLAY "**************************************************".
+           DISPLAY "TRANSACTIONS READ:    " WS-TOTAL-TRN.
+           DISPLAY "RECORDS ADDED:        " WS-TOTAL-ADD-OK.
+           DISPLAY "RECORDS CHANGED:      " WS-TOTAL-CHG-OK.
+           DISPLAY "RECORDS DELETED:      " WS-TOTAL-DEL-OK.
+           DISPLAY "TRANSACTIONS REJECTED:" WS-TOTAL-REJECT.
+
+       900-ABEND                  SECTION.
+           DISPLAY "***************************************************"
+           DISPLAY "****************  ABEND ROUTINE  ******************"
+           DISPLAY "* ABEND CODE: " WS-ABEND-CODE.
+
+       999-CLOSE-FILE.
+            CLOSE ARQIN.
+            CLOSE ARQTRN.
+
+       END PROGRAM ARQMNT.
