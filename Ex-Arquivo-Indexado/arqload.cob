@@ -0,0 +1,139 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: One-time batch load of the legacy flat ARQIN.txt
+      *          cadastro file into the indexed ARQCAD.DAT introduced by
+      *          the req 002 reorg, so ARQSEQ/ARQRPT/ARQMNT/ARQSRT have
+      *          real data to open against instead of needing a
+      *          hand-written batch of ARQMNT ADD transactions just to
+      *          populate the indexed file for the first time.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             ARQLOAD.
+      *
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQINTXT ASSIGN TO WS-ARQINTXT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-IN.
+      *
+           SELECT ARQCAD ASSIGN TO WS-ARQIN-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ARQ-COD
+           FILE STATUS IS WS-STATUS-OUT.
+      *
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  ARQINTXT.
+       01  ARQ-BATCH-REC       PIC X(21).
+      *
+       FD  ARQCAD.
+           COPY ARQINREC.
+      *
+       WORKING-STORAGE         SECTION.
+      *  ORGANIZACAO DO ARQUIVO
+       01  WS-ARQIN.
+           05 WS-ARQ-COD          PIC 9(04) VALUE ZEROS.
+           05 WS-ARQ-NAME         PIC X(15) VALUE SPACES.
+           05 WS-ARQ-AGE          PIC 99    VALUE ZEROS.
+      *
+      * CONTROLE DOS ARQUIVOS
+       77  EOF-ARQ                PIC A     VALUE 'N'.
+       77  WS-STATUS-IN           PIC XX.
+       77  WS-STATUS-OUT          PIC XX.
+      *
+      * LOCALIZACAO DOS DATASETS (PARAMETRO JCL / VARIAVEL DE AMBIENTE)
+       77  WS-ARQINTXT-DSN          PIC X(100) VALUE SPACES.
+       01  WS-ARQINTXT-DSN-DEFAULT  PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQIN.txt".
+       77  WS-ARQIN-DSN             PIC X(100) VALUE SPACES.
+       01  WS-ARQIN-DSN-DEFAULT     PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQCAD.DAT".
+      *
+      * CONTADORES
+       77  WS-TOTAL-READ          PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-LOADED        PIC 9(06) VALUE ZEROS.
+       77  WS-TOTAL-REJECT        PIC 9(06) VALUE ZEROS.
+      *
+      * CONTROLE DE ERROS
+       77  WS-ABEND-CODE          PIC XX    VALUE SPACES.
+       77  WS-ABEND-MESSAGE       PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 050-GET-DSN-PARM.
+           PERFORM 100-OPEN-FILE.
+           PERFORM UNTIL EOF-ARQ EQUAL 'Y'
+               PERFORM 200-PROCESS-FILE
+           END-PERFORM.
+           PERFORM 700-WRITE-TOTALS.
+           PERFORM 999-CLOSE-FILE.
+           STOP RUN.
+
+       050-GET-DSN-PARM.
+           ACCEPT WS-ARQINTXT-DSN FROM ENVIRONMENT "ARQINTXT_DSN".
+           IF WS-ARQINTXT-DSN EQUAL SPACES
+               MOVE WS-ARQINTXT-DSN-DEFAULT TO WS-ARQINTXT-DSN
+           END-IF.
+           ACCEPT WS-ARQIN-DSN FROM ENVIRONMENT "ARQIN_DSN".
+           IF WS-ARQIN-DSN EQUAL SPACES
+               MOVE WS-ARQIN-DSN-DEFAULT TO WS-ARQIN-DSN
+           END-IF.
+
+       100-OPEN-FILE.
+           OPEN INPUT ARQINTXT.
+           IF WS-STATUS-IN NOT EQUAL '00'
+               MOVE WS-STATUS-IN             TO WS-ABEND-CODE
+               MOVE "FILE ARQINTXT IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND THRU 999-CLOSE-FILE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARQCAD.
+           IF WS-STATUS-OUT NOT EQUAL '00'
+               MOVE WS-STATUS-OUT          TO WS-ABEND-CODE
+               MOVE "FILE ARQCAD IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND THRU 999-CLOSE-FILE
+               STOP RUN
+           END-IF.
+
+       200-PROCESS-FILE.
+           READ ARQINTXT INTO WS-ARQIN
+               AT END
+                   MOVE 'Y' TO EOF-ARQ
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-READ
+                   PERFORM 210-LOAD-RECORD
+           END-READ.
+
+       210-LOAD-RECORD.
+           MOVE WS-ARQ-COD        TO ARQ-COD.
+           MOVE WS-ARQ-NAME       TO ARQ-NAME.
+           MOVE WS-ARQ-AGE        TO ARQ-AGE.
+           WRITE ARQ-REC
+               INVALID KEY
+                   ADD 1 TO WS-TOTAL-REJECT
+                   DISPLAY "REJECTED - DUPLICATE COD: " WS-ARQ-COD
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-LOADED
+           END-WRITE.
+
+       700-WRITE-TOTALS.
+           DISPLAY "**************************************************".
+           DISPLAY "RECORDS READ:      " WS-TOTAL-READ.
+           DISPLAY "RECORDS LOADED:    " WS-TOTAL-LOADED.
+           DISPLAY "RECORDS REJECTED:  " WS-TOTAL-REJECT.
+
+       900-ABEND                  SECTION.
+           DISPLAY "***************************************************"
+           DISPLAY "****************  ABEND ROUTINE  ******************"
+           DISPLAY "* ABEND CODE: " WS-ABEND-CODE.
+
+       999-CLOSE-FILE.
+            CLOSE ARQINTXT.
+            CLOSE ARQCAD.
+
+       END PROGRAM ARQLOAD.
