@@ -10,16 +10,45 @@
        ENVIRONMENT             DIVISION.
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-           SELECT ARQIN ASSIGN TO
-               "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQIN.txt"
-           ORGANIZATION IS LINE SEQUENTIAL
+           SELECT ARQIN ASSIGN TO WS-ARQIN-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ARQ-COD
            FILE STATUS IS WS-STATUS-IN.
+      *
+           SELECT ARQERR ASSIGN TO WS-ARQERR-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-ERR.
+      *
+           SELECT ARQAUD ASSIGN TO WS-ARQAUD-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-AUD.
+      *
+           SELECT ARQCKPT ASSIGN TO WS-ARQCKPT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CKPT.
+      *
+           SELECT ARQCSV ASSIGN TO WS-ARQCSV-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CSV.
       *
        DATA                    DIVISION.
       *
        FILE                    SECTION.
        FD  ARQIN.
-       01  ARQ-REC             PIC X(21).
+           COPY ARQINREC.
+      *
+       FD  ARQERR.
+       01  ARQ-ERR-REC         PIC X(30).
+      *
+       FD  ARQAUD.
+       01  ARQ-AUD-LINE        PIC X(29).
+      *
+       FD  ARQCKPT.
+       01  ARQ-CKPT-LINE       PIC X(28).
+      *
+       FD  ARQCSV.
+       01  ARQ-CSV-LINE        PIC X(40).
       *
        WORKING-STORAGE         SECTION.
       *  ORGANIZACAO DO ARQUIVO 
@@ -28,24 +57,152 @@
            05 WS-ARQ-NAME         PIC X(15) VALUE SPACES.
            05 WS-ARQ-AGE          PIC 99    VALUE ZEROS.
            
-      * CONTROLE DOS ARQUIVOS     
+      * CONTROLE DOS ARQUIVOS
        77  EOF-ARQ                PIC A     VALUE 'N'.
-       77  WS-STATUS-IN           PIC XX. 
-       
-      * CONTROLE DE ERROS 
+       77  WS-STATUS-IN           PIC XX.
+       77  WS-STATUS-ERR          PIC XX.
+       77  WS-STATUS-AUD          PIC XX.
+       77  WS-STATUS-CKPT         PIC XX.
+       77  WS-STATUS-CSV          PIC XX.
+
+      * LOCALIZACAO DO DATASET (PARAMETRO JCL / VARIAVEL DE AMBIENTE)
+       77  WS-ARQIN-DSN           PIC X(100) VALUE SPACES.
+       01  WS-ARQIN-DSN-DEFAULT   PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQCAD.DAT".
+       77  WS-ARQERR-DSN          PIC X(100) VALUE SPACES.
+       01  WS-ARQERR-DSN-DEFAULT  PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQERR.txt".
+       77  WS-ARQAUD-DSN          PIC X(100) VALUE SPACES.
+       01  WS-ARQAUD-DSN-DEFAULT  PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQAUD.txt".
+       77  WS-ARQCKPT-DSN         PIC X(100) VALUE SPACES.
+       01  WS-ARQCKPT-DSN-DEFAULT PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQCKPT.txt".
+       77  WS-ARQCSV-DSN          PIC X(100) VALUE SPACES.
+       01  WS-ARQCSV-DSN-DEFAULT  PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQCSV.csv".
+
+      * VALIDACAO DO REGISTRO
+       77  WS-VALID-SW            PIC A     VALUE 'Y'.
+           88 WS-REC-VALID                  VALUE 'Y'.
+           88 WS-REC-INVALID                VALUE 'N'.
+       77  WS-ERR-REASON          PIC 9(02) VALUE ZEROS.
+      *
+      * LAYOUT DO REGISTRO DE EXCECAO (REGISTRO ORIGINAL + MOTIVO)
+       01  WS-ARQERR-REC.
+           05 WS-ERR-COD          PIC 9(04).
+           05 WS-ERR-NAME         PIC X(15).
+           05 WS-ERR-AGE          PIC 99.
+           05 FILLER              PIC X     VALUE SPACES.
+           05 WS-ERR-REASON-CODE  PIC 9(02).
+           05 FILLER              PIC X(06) VALUE SPACES.
+
+      * CONTROLE DE ERROS
        77  WS-ABEND-CODE          PIC XX    VALUE SPACES.
        77  WS-ABEND-MESSAGE       PIC X(30) VALUE SPACES.
+      *
+      * TOTAIS E ESTATISTICAS POR FAIXA ETARIA
+       77  WS-TOTAL-READ          PIC 9(06) VALUE ZEROS.
+       77  WS-COUNT-UNDER-18      PIC 9(06) VALUE ZEROS.
+       77  WS-COUNT-18-TO-64      PIC 9(06) VALUE ZEROS.
+       77  WS-COUNT-65-PLUS       PIC 9(06) VALUE ZEROS.
+      *
+      * TRILHA DE AUDITORIA (COD + DATA/HORA + JOB ID)
+       77  WS-JOB-ID              PIC X(08) VALUE SPACES.
+       77  WS-CTS-DATE            PIC X(08).
+       77  WS-CTS-TIME            PIC X(06).
+       01  WS-AUDIT-REC.
+           05 WS-AUD-COD          PIC 9(04).
+           05 FILLER              PIC X     VALUE SPACES.
+           05 WS-AUD-DATE         PIC X(08).
+           05 FILLER              PIC X     VALUE SPACES.
+           05 WS-AUD-TIME         PIC X(06).
+           05 FILLER              PIC X     VALUE SPACES.
+           05 WS-AUD-JOBID        PIC X(08).
+      *
+      * REINICIO / CHECKPOINT (RETOMA APOS FALHA SEM REPROCESSAR TUDO)
+       77  WS-CKPT-INTERVAL       PIC 9(04) VALUE 0100.
+       77  WS-RESTART-SW          PIC A     VALUE 'N'.
+       77  WS-RESUME-COD          PIC 9(04) VALUE ZEROS.
+       01  WS-CKPT-REC.
+           05 CKPT-LAST-COD       PIC 9(04).
+           05 CKPT-COUNT          PIC 9(06).
+           05 CKPT-COUNT-UNDER-18 PIC 9(06).
+           05 CKPT-COUNT-18-TO-64 PIC 9(06).
+           05 CKPT-COUNT-65-PLUS  PIC 9(06).
+      *
+      * EXTRACAO CSV PARA FERRAMENTAS DE BI
+       01  WS-CSV-HEADER          PIC X(40) VALUE
+           "ARQ-COD,ARQ-NAME,ARQ-AGE".
+       01  WS-CSV-DETAIL.
+           05 WS-CSV-COD          PIC 9(04).
+           05 FILLER              PIC X     VALUE ','.
+           05 WS-CSV-NAME         PIC X(15).
+           05 FILLER              PIC X     VALUE ','.
+           05 WS-CSV-AGE          PIC 99.
       *
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 050-GET-DSN-PARM.
+           PERFORM 060-READ-CHECKPOINT.
            PERFORM 100-OPEN-FILE.
            PERFORM UNTIL EOF-ARQ EQUAL 'Y'
                PERFORM 200-PROCESS-FILE
            END-PERFORM.
+           PERFORM 850-CLEAR-CHECKPOINT.
+           PERFORM 800-DISPLAY-SUMMARY.
            PERFORM 999-CLOSE-FILE.
            STOP RUN.
                
-       100-OPEN-FILE.    
+       050-GET-DSN-PARM.
+           ACCEPT WS-ARQIN-DSN FROM ENVIRONMENT "ARQIN_DSN".
+           IF WS-ARQIN-DSN EQUAL SPACES
+               MOVE WS-ARQIN-DSN-DEFAULT TO WS-ARQIN-DSN
+           END-IF.
+           ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOB_ID".
+           IF WS-JOB-ID EQUAL SPACES
+               MOVE "ARQSEQ" TO WS-JOB-ID
+           END-IF.
+           ACCEPT WS-ARQERR-DSN FROM ENVIRONMENT "ARQERR_DSN".
+           IF WS-ARQERR-DSN EQUAL SPACES
+               MOVE WS-ARQERR-DSN-DEFAULT TO WS-ARQERR-DSN
+           END-IF.
+           ACCEPT WS-ARQAUD-DSN FROM ENVIRONMENT "ARQAUD_DSN".
+           IF WS-ARQAUD-DSN EQUAL SPACES
+               MOVE WS-ARQAUD-DSN-DEFAULT TO WS-ARQAUD-DSN
+           END-IF.
+           ACCEPT WS-ARQCKPT-DSN FROM ENVIRONMENT "ARQCKPT_DSN".
+           IF WS-ARQCKPT-DSN EQUAL SPACES
+               MOVE WS-ARQCKPT-DSN-DEFAULT TO WS-ARQCKPT-DSN
+           END-IF.
+           ACCEPT WS-ARQCSV-DSN FROM ENVIRONMENT "ARQCSV_DSN".
+           IF WS-ARQCSV-DSN EQUAL SPACES
+               MOVE WS-ARQCSV-DSN-DEFAULT TO WS-ARQCSV-DSN
+           END-IF.
+
+       060-READ-CHECKPOINT.
+           OPEN INPUT ARQCKPT.
+           IF WS-STATUS-CKPT EQUAL '00'
+               READ ARQCKPT INTO WS-CKPT-REC
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-LAST-COD NOT EQUAL ZEROS
+                           MOVE 'Y'            TO WS-RESTART-SW
+                           MOVE CKPT-LAST-COD  TO WS-RESUME-COD
+                           MOVE CKPT-COUNT     TO WS-TOTAL-READ
+                           MOVE CKPT-COUNT-UNDER-18
+                                               TO WS-COUNT-UNDER-18
+                           MOVE CKPT-COUNT-18-TO-64
+                                               TO WS-COUNT-18-TO-64
+                           MOVE CKPT-COUNT-65-PLUS
+                                               TO WS-COUNT-65-PLUS
+                       END-IF
+               END-READ
+               CLOSE ARQCKPT
+           END-IF.
+
+       100-OPEN-FILE.
            OPEN INPUT ARQIN.
            IF WS-STATUS-IN NOT EQUAL '00'
                MOVE WS-STATUS-IN           TO WS-ABEND-CODE
@@ -53,18 +210,164 @@
                PERFORM 900-ABEND THRU 999-CLOSE-FILE
                STOP RUN
            END-IF.
-               
+           IF WS-RESTART-SW EQUAL 'Y'
+               MOVE WS-RESUME-COD TO ARQ-COD
+               START ARQIN KEY IS GREATER THAN ARQ-COD
+                   INVALID KEY
+                       MOVE 'Y' TO EOF-ARQ
+               END-START
+               DISPLAY "RESTARTING AFTER COD: " WS-RESUME-COD
+           END-IF.
+           IF WS-RESTART-SW EQUAL 'Y'
+               OPEN EXTEND ARQERR
+           ELSE
+               OPEN OUTPUT ARQERR
+           END-IF.
+           IF WS-STATUS-ERR NOT EQUAL '00'
+               MOVE WS-STATUS-ERR          TO WS-ABEND-CODE
+               MOVE "FILE ARQERR IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND THRU 999-CLOSE-FILE
+               STOP RUN
+           END-IF.
+           IF WS-RESTART-SW EQUAL 'Y'
+               OPEN EXTEND ARQAUD
+           ELSE
+               OPEN OUTPUT ARQAUD
+           END-IF.
+           IF WS-STATUS-AUD NOT EQUAL '00'
+               MOVE WS-STATUS-AUD          TO WS-ABEND-CODE
+               MOVE "FILE ARQAUD IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND THRU 999-CLOSE-FILE
+               STOP RUN
+           END-IF.
+           IF WS-RESTART-SW EQUAL 'Y'
+               OPEN EXTEND ARQCSV
+           ELSE
+               OPEN OUTPUT ARQCSV
+           END-IF.
+           IF WS-STATUS-CSV NOT EQUAL '00'
+               MOVE WS-STATUS-CSV          TO WS-ABEND-CODE
+               MOVE "FILE ARQCSV IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND THRU 999-CLOSE-FILE
+               STOP RUN
+           END-IF.
+           IF WS-RESTART-SW NOT EQUAL 'Y'
+               WRITE ARQ-CSV-LINE FROM WS-CSV-HEADER
+           END-IF.
+
        200-PROCESS-FILE.
            READ ARQIN INTO WS-ARQIN
                AT END
                    MOVE 'Y' TO EOF-ARQ
                NOT AT END
-                   DISPLAY 'ARQ-COD:  ' WS-ARQ-COD
-                   DISPLAY 'ARQ-NAME: ' WS-ARQ-NAME
-                   DISPLAY 'ARQ-AGE:  ' WS-ARQ-AGE
-                   DISPLAY '----------------------'
+                   ADD 1 TO WS-TOTAL-READ
+                   PERFORM 180-WRITE-AUDIT-RECORD
+                   PERFORM 185-WRITE-CSV-RECORD
+                   PERFORM 150-VALIDATE-RECORD
+                   IF WS-REC-VALID
+                       DISPLAY 'ARQ-COD:  ' WS-ARQ-COD
+                       DISPLAY 'ARQ-NAME: ' WS-ARQ-NAME
+                       DISPLAY 'ARQ-AGE:  ' WS-ARQ-AGE
+                       DISPLAY '----------------------'
+                       PERFORM 170-TALLY-AGE-BRACKET
+                   ELSE
+                       PERFORM 160-WRITE-EXCEPTION
+                   END-IF
+                   IF FUNCTION MOD (WS-TOTAL-READ, WS-CKPT-INTERVAL)
+                                  EQUAL ZEROS
+                       PERFORM 190-WRITE-CHECKPOINT
+                   END-IF
            END-READ.
 
+       150-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE ZEROS TO WS-ERR-REASON.
+           IF WS-ARQ-COD EQUAL ZEROS
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 01  TO WS-ERR-REASON
+           END-IF.
+           IF WS-ARQ-AGE EQUAL 00 OR WS-ARQ-AGE EQUAL 99
+               MOVE 'N' TO WS-VALID-SW
+               IF WS-ERR-REASON EQUAL ZEROS
+                   MOVE 02 TO WS-ERR-REASON
+               ELSE
+                   MOVE 03 TO WS-ERR-REASON
+               END-IF
+           END-IF.
+
+       160-WRITE-EXCEPTION.
+           MOVE WS-ARQ-COD       TO WS-ERR-COD.
+           MOVE WS-ARQ-NAME      TO WS-ERR-NAME.
+           MOVE WS-ARQ-AGE       TO WS-ERR-AGE.
+           MOVE WS-ERR-REASON    TO WS-ERR-REASON-CODE.
+           WRITE ARQ-ERR-REC FROM WS-ARQERR-REC.
+
+       170-TALLY-AGE-BRACKET.
+           IF WS-ARQ-AGE < 18
+               ADD 1 TO WS-COUNT-UNDER-18
+           ELSE
+               IF WS-ARQ-AGE < 65
+                   ADD 1 TO WS-COUNT-18-TO-64
+               ELSE
+                   ADD 1 TO WS-COUNT-65-PLUS
+               END-IF
+           END-IF.
+
+       180-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CTS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CTS-TIME FROM TIME.
+           MOVE WS-ARQ-COD        TO WS-AUD-COD.
+           MOVE WS-CTS-DATE       TO WS-AUD-DATE.
+           MOVE WS-CTS-TIME       TO WS-AUD-TIME.
+           MOVE WS-JOB-ID         TO WS-AUD-JOBID.
+           WRITE ARQ-AUD-LINE FROM WS-AUDIT-REC.
+
+       185-WRITE-CSV-RECORD.
+           MOVE WS-ARQ-COD        TO WS-CSV-COD.
+           MOVE WS-ARQ-NAME       TO WS-CSV-NAME.
+           MOVE WS-ARQ-AGE        TO WS-CSV-AGE.
+           WRITE ARQ-CSV-LINE FROM WS-CSV-DETAIL.
+
+       190-WRITE-CHECKPOINT.
+           MOVE WS-ARQ-COD           TO CKPT-LAST-COD.
+           MOVE WS-TOTAL-READ        TO CKPT-COUNT.
+           MOVE WS-COUNT-UNDER-18    TO CKPT-COUNT-UNDER-18.
+           MOVE WS-COUNT-18-TO-64    TO CKPT-COUNT-18-TO-64.
+           MOVE WS-COUNT-65-PLUS     TO CKPT-COUNT-65-PLUS.
+           OPEN OUTPUT ARQCKPT.
+           IF WS-STATUS-CKPT NOT EQUAL '00'
+               MOVE WS-STATUS-CKPT          TO WS-ABEND-CODE
+               MOVE "FILE ARQCKPT IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND THRU 999-CLOSE-FILE
+               STOP RUN
+           END-IF.
+           WRITE ARQ-CKPT-LINE FROM WS-CKPT-REC.
+           CLOSE ARQCKPT.
+
+       850-CLEAR-CHECKPOINT.
+           MOVE ZEROS TO CKPT-LAST-COD.
+           MOVE ZEROS TO CKPT-COUNT.
+           MOVE ZEROS TO CKPT-COUNT-UNDER-18.
+           MOVE ZEROS TO CKPT-COUNT-18-TO-64.
+           MOVE ZEROS TO CKPT-COUNT-65-PLUS.
+           OPEN OUTPUT ARQCKPT.
+           IF WS-STATUS-CKPT NOT EQUAL '00'
+               MOVE WS-STATUS-CKPT          TO WS-ABEND-CODE
+               MOVE "FILE ARQCKPT IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND THRU 999-CLOSE-FILE
+               STOP RUN
+           END-IF.
+           WRITE ARQ-CKPT-LINE FROM WS-CKPT-REC.
+           CLOSE ARQCKPT.
+
+       800-DISPLAY-SUMMARY.
+           DISPLAY "*****************************************".
+           DISPLAY "****  RESUMO DO PROCESSAMENTO  ****".
+           DISPLAY "TOTAL DE REGISTROS LIDOS: " WS-TOTAL-READ.
+           DISPLAY "IDADE MENOR QUE 18:       " WS-COUNT-UNDER-18.
+           DISPLAY "IDADE DE 18 A 64:         " WS-COUNT-18-TO-64.
+           DISPLAY "IDADE 65 OU MAIS:         " WS-COUNT-65-PLUS.
+
        900-ABEND                  SECTION.
            DISPLAY "***************************************************"
            DISPLAY "****************  ABEND ROUTINE  ******************"
@@ -72,5 +375,8 @@
            
        999-CLOSE-FILE.
             CLOSE ARQIN.
-            
+            CLOSE ARQERR.
+            CLOSE ARQAUD.
+            CLOSE ARQCSV.
+
        END PROGRAM ARQSEQ.
