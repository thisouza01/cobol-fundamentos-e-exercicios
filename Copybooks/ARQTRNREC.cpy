@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: ARQTRNREC
+      * Purpose:  Transaction record layout for ARQMNT (add/change/
+      *           delete maintenance against the ARQCAD indexed file).
+      ******************************************************************
+       01  ARQ-TRN-REC.
+           05 ARQ-TRN-ACTION        PIC X.
+              88 ARQ-TRN-ADD               VALUE 'A'.
+              88 ARQ-TRN-CHANGE            VALUE 'C'.
+              88 ARQ-TRN-DELETE            VALUE 'D'.
+           05 ARQ-TRN-COD           PIC 9(04).
+           05 ARQ-TRN-NAME          PIC X(15).
+           05 ARQ-TRN-AGE           PIC 99.
