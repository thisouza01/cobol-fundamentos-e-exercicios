@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: ARQINREC
+      * Purpose:  Shared FD-level record layout for the ARQCAD cadastro
+      *           file (indexed by ARQ-COD). Used by every program that
+      *           opens the cadastro dataset (ARQSEQ, ARQRPT, ARQMNT,
+      *           ARQSRT, ARQDUP) so the layout only lives in one place.
+      ******************************************************************
+       01  ARQ-REC.
+           05 ARQ-COD              PIC 9(04).
+           05 ARQ-NAME             PIC X(15).
+           05 ARQ-AGE              PIC 99.
