@@ -0,0 +1,197 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Paginated cadastro listing (replaces DISPLAY output
+      *          from ARQSEQ with a real printed report).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.             ARQRPT.
+      *
+       ENVIRONMENT             DIVISION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQIN ASSIGN TO WS-ARQIN-DSN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ARQ-COD
+           FILE STATUS IS WS-STATUS-IN.
+      *
+           SELECT ARQREL ASSIGN TO WS-ARQREL-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-OUT.
+      *
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  ARQIN.
+           COPY ARQINREC.
+      *
+       FD  ARQREL.
+       01  REL-LINE            PIC X(80).
+      *
+       WORKING-STORAGE         SECTION.
+      *  ORGANIZACAO DO ARQUIVO
+       01  WS-ARQIN.
+           05 WS-ARQ-COD          PIC 9(04) VALUE ZEROS.
+           05 WS-ARQ-NAME         PIC X(15) VALUE SPACES.
+           05 WS-ARQ-AGE          PIC 99    VALUE ZEROS.
+      *
+      * CONTROLE DOS ARQUIVOS
+       77  EOF-ARQ                PIC A     VALUE 'N'.
+       77  WS-STATUS-IN           PIC XX.
+       77  WS-STATUS-OUT          PIC XX.
+      *
+      * LOCALIZACAO DO DATASET (PARAMETRO JCL / VARIAVEL DE AMBIENTE)
+       77  WS-ARQIN-DSN           PIC X(100) VALUE SPACES.
+       01  WS-ARQIN-DSN-DEFAULT   PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQCAD.DAT".
+       77  WS-ARQREL-DSN          PIC X(100) VALUE SPACES.
+       01  WS-ARQREL-DSN-DEFAULT  PIC X(100) VALUE
+           "C:\Users\WIN 11\OneDrive\Desktop\Cob-Arq\ARQREL.txt".
+      *
+      * CONTROLE DE PAGINACAO
+       77  WS-LINE-COUNT          PIC 9(02) VALUE ZEROS.
+       77  WS-PAGE-COUNT          PIC 9(04) VALUE ZEROS.
+       77  WS-LINES-PER-PAGE      PIC 9(02) VALUE 60.
+       77  WS-REC-COUNT           PIC 9(06) VALUE ZEROS.
+      *
+      * DATA DE EXECUCAO
+       01  WS-RUN-DATE.
+           05 WS-RUN-YEAR         PIC 9(04).
+           05 WS-RUN-MONTH        PIC 9(02).
+           05 WS-RUN-DAY          PIC 9(02).
+       01  WS-RUN-DATE-EDIT       PIC 99/99/9999.
+      *
+      * LINHAS DO RELATORIO
+       01  WS-TITLE-LINE.
+           05 FILLER              PIC X(20) VALUE
+               "LISTAGEM DE CADASTRO".
+           05 FILLER              PIC X(10) VALUE SPACES.
+           05 FILLER              PIC X(10) VALUE "DATA: ".
+           05 WS-TITLE-DATE       PIC 99/99/9999.
+           05 FILLER              PIC X(10) VALUE SPACES.
+           05 FILLER              PIC X(08) VALUE "PAGINA: ".
+           05 WS-TITLE-PAGE       PIC ZZZ9.
+      *
+       01  WS-COLUMN-LINE.
+           05 FILLER              PIC X(06) VALUE "CODIGO".
+           05 FILLER              PIC X(04) VALUE SPACES.
+           05 FILLER              PIC X(15) VALUE "NOME".
+           05 FILLER              PIC X(10) VALUE SPACES.
+           05 FILLER              PIC X(05) VALUE "IDADE".
+      *
+       01  WS-DETAIL-LINE.
+           05 WS-DET-COD          PIC 9999.
+           05 FILLER              PIC X(06) VALUE SPACES.
+           05 WS-DET-NAME         PIC X(15).
+           05 FILLER              PIC X(10) VALUE SPACES.
+           05 WS-DET-AGE          PIC ZZ9.
+      *
+       01  WS-TOTAL-LINE.
+           05 FILLER              PIC X(20) VALUE
+               "TOTAL DE REGISTROS: ".
+           05 WS-TOTAL-COUNT      PIC ZZZ,ZZ9.
+      *
+      * CONTROLE DE ERROS
+       77  WS-ABEND-CODE          PIC XX    VALUE SPACES.
+       77  WS-ABEND-MESSAGE       PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 050-GET-DSN-PARM.
+           PERFORM 100-OPEN-FILE.
+           PERFORM 150-GET-RUN-DATE.
+           PERFORM 160-NEW-PAGE.
+           PERFORM UNTIL EOF-ARQ EQUAL 'Y'
+               PERFORM 200-PROCESS-FILE
+           END-PERFORM.
+           PERFORM 700-WRITE-TOTALS.
+           PERFORM 999-CLOSE-FILE.
+           STOP RUN.
+
+       050-GET-DSN-PARM.
+           ACCEPT WS-ARQIN-DSN FROM ENVIRONMENT "ARQIN_DSN".
+           IF WS-ARQIN-DSN EQUAL SPACES
+               MOVE WS-ARQIN-DSN-DEFAULT TO WS-ARQIN-DSN
+           END-IF.
+           ACCEPT WS-ARQREL-DSN FROM ENVIRONMENT "ARQREL_DSN".
+           IF WS-ARQREL-DSN EQUAL SPACES
+               MOVE WS-ARQREL-DSN-DEFAULT TO WS-ARQREL-DSN
+           END-IF.
+
+       100-OPEN-FILE.
+           OPEN INPUT ARQIN.
+           IF WS-STATUS-IN NOT EQUAL '00'
+               MOVE WS-STATUS-IN           TO WS-ABEND-CODE
+               MOVE "FILE ARQIN IO/ERROR"  TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND THRU 999-CLOSE-FILE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARQREL.
+           IF WS-STATUS-OUT NOT EQUAL '00'
+               MOVE WS-STATUS-OUT          TO WS-ABEND-CODE
+               MOVE "FILE ARQREL IO/ERROR" TO WS-ABEND-MESSAGE
+               PERFORM 900-ABEND THRU 999-CLOSE-FILE
+               STOP RUN
+           END-IF.
+
+       150-GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-EDIT.
+
+       160-NEW-PAGE.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE ZEROS TO WS-LINE-COUNT.
+           IF WS-PAGE-COUNT > 1
+               MOVE SPACES TO REL-LINE
+               WRITE REL-LINE
+           END-IF.
+           MOVE WS-RUN-DATE-EDIT TO WS-TITLE-DATE.
+           MOVE WS-PAGE-COUNT    TO WS-TITLE-PAGE.
+           MOVE WS-TITLE-LINE    TO REL-LINE.
+           WRITE REL-LINE.
+           MOVE SPACES           TO REL-LINE.
+           WRITE REL-LINE.
+           MOVE WS-COLUMN-LINE   TO REL-LINE.
+           WRITE REL-LINE.
+           MOVE SPACES           TO REL-LINE.
+           WRITE REL-LINE.
+
+       200-PROCESS-FILE.
+           READ ARQIN INTO WS-ARQIN
+               AT END
+                   MOVE 'Y' TO EOF-ARQ
+               NOT AT END
+                   PERFORM 300-WRITE-DETAIL
+           END-READ.
+
+       300-WRITE-DETAIL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 160-NEW-PAGE
+           END-IF.
+           MOVE WS-ARQ-COD       TO WS-DET-COD.
+           MOVE WS-ARQ-NAME      TO WS-DET-NAME.
+           MOVE WS-ARQ-AGE       TO WS-DET-AGE.
+           MOVE WS-DETAIL-LINE   TO REL-LINE.
+           WRITE REL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-REC-COUNT.
+
+       700-WRITE-TOTALS.
+           MOVE SPACES           TO REL-LINE.
+           WRITE REL-LINE.
+           MOVE WS-REC-COUNT     TO WS-TOTAL-COUNT.
+           MOVE WS-TOTAL-LINE    TO REL-LINE.
+           WRITE REL-LINE.
+
+       900-ABEND                  SECTION.
+           DISPLAY "***************************************************"
+           DISPLAY "****************  ABEND ROUTINE  ******************"
+           DISPLAY "* ABEND CODE: " WS-ABEND-CODE.
+
+       999-CLOSE-FILE.
+            CLOSE ARQIN.
+            CLOSE ARQREL.
+
+       END PROGRAM ARQRPT.
